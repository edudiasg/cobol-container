@@ -1,19 +1,66 @@
       ******************************************************************
       * PROGRAM-ID : EX01
       * TYPE       : BATCH
-      * PURPOSE    : Read input file (first-name, salary), apply +10%
-      *              and write output file. Display updated values.
+      * PURPOSE    : Read input file (first-name, salary), apply a
+      *              tiered raise percentage looked up from a
+      *              salary-band table, and write output file.
+      *              Display updated values.
       *
       * INPUT      : data/input/ex01.dat  (LINE SEQUENTIAL)
-      *              Layout: FIRST-NAME (1-30), SALARY (31-40, 8V99)
+      *              Layout: EMP-ID (1-8), DEPT-CODE (9-12),
+      *                      FIRST-NAME (13-42), SALARY (43-52, 8V99)
       * OUTPUT     : data/output/ex01.out (LINE SEQUENTIAL)
-      *              Same layout as input.
+      *              Layout: EMP-ID, DEPT-CODE, FIRST-NAME,
+      *                      OLD-SALARY, NEW-SALARY (8V99 each)
       *
       * AUTHOR     : Eduardo Dias Gusm√£o
       * CREATED    : 2024-06-10
       *
       * CHANGE LOG :
       *  - 2024-06-10 EDG - Initial version
+      *  - 2026-08-08 EDG - Tiered raise % via salary-band table
+      *                     instead of flat 1.10 (req 000)
+      *  - 2026-08-08 EDG - Control totals summary at end of run
+      *                     (req 001)
+      *  - 2026-08-08 EDG - Reject invalid records to ex01.rej
+      *                     instead of abending the run (req 002)
+      *  - 2026-08-08 EDG - Checkpoint/restart support so a rerun
+      *                     resumes past already-processed records
+      *                     (req 003)
+      *  - 2026-08-08 EDG - Added EMP-ID/DEPT-CODE to the record
+      *                     layout and per-department subtotals
+      *                     (req 004). OUT-REC now carries both the
+      *                     pre-increase and post-increase salary so
+      *                     department totals can show the increase.
+      *  - 2026-08-08 EDG - Optional parameter card
+      *                     (data/control/ex01.parm) to override the
+      *                     raise % and set an effective date for the
+      *                     run (req 005). When present it overrides
+      *                     the req 000 salary-band table for the
+      *                     whole run; when absent the band table
+      *                     applies as before.
+      *  - 2026-08-08 EDG - Append a run-history record to
+      *                     data/audit/ex01_audit.log on every run,
+      *                     success or abend (req 007).
+      *  - 2026-08-08 EDG - Added an indexed EMPLOYEE-MASTER file
+      *                     (data/master/ex01_master.dat) keyed by
+      *                     EMP-ID, updated alongside OUT-FILE with
+      *                     current salary and year-to-date increase
+      *                     total so comp history survives across
+      *                     raise cycles (req 008).
+      *  - 2026-08-08 EDG - Optional multi-file batch control card
+      *                     (data/control/ex01_files.ctl) listing one
+      *                     input file per line; EX01 now loops over
+      *                     all of them in a single run, sharing
+      *                     OUT-FILE/REJ-FILE/MASTER-FILE so all
+      *                     department files land in one consolidated
+      *                     output and one set of totals (req 009).
+      *                     Falls back to the original single default
+      *                     input file when no control card is present.
+      *                     Checkpoint/restart (req 003) now carries a
+      *                     batch-file index alongside the record
+      *                     sequence number so a rerun resumes at the
+      *                     right file.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -24,7 +71,7 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO 'data/input/ex01.dat'
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
                 ORGANIZATION IS LINE SEQUENTIAL
                 ACCESS MODE  IS SEQUENTIAL
                 FILE STATUS  IS WS-IN-FILE-STATUS.
@@ -33,23 +80,128 @@
                 ORGANIZATION IS LINE SEQUENTIAL
                 ACCESS MODE  IS SEQUENTIAL
                 FILE STATUS  IS WS-OUT-FILE-STATUS.
+
+           SELECT REJ-FILE ASSIGN TO 'data/output/ex01.rej'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-REJ-FILE-STATUS.
+
+           SELECT CKP-FILE ASSIGN TO 'data/restart/ex01.ckp'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-CKP-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO 'data/control/ex01.parm'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-PARM-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'data/audit/ex01_audit.log'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO 'data/master/ex01_master.dat'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS MST-EMP-ID
+                FILE STATUS  IS WS-MST-FILE-STATUS.
+
+           SELECT BATCH-CTL-FILE ASSIGN TO
+                'data/control/ex01_files.ctl'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-BCF-FILE-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
       *-----------------------------------------------------------------
        FD  IN-FILE.
        01  IN-REC.
+           03 IN-EMP-ID                   PIC X(008).
+           03 IN-DEPT-CODE                PIC X(004).
            03 IN-FIRST-NAME               PIC X(030).
            03 IN-SALARY                   PIC 9(008)V99.
 
        FD  OUT-FILE.
        01  OUT-REC.
+           03 OUT-EMP-ID                  PIC X(008).
+           03 OUT-DEPT-CODE               PIC X(004).
            03 OUT-FIRST-NAME              PIC X(030).
-           03 OUT-SALARY                  PIC 9(008)V99.
+           03 OUT-OLD-SALARY              PIC 9(008)V99.
+           03 OUT-NEW-SALARY              PIC 9(008)V99.
+
+       FD  REJ-FILE.
+       01  REJ-REC.
+           03 REJ-EMP-ID                  PIC X(008).
+           03 REJ-DEPT-CODE               PIC X(004).
+           03 REJ-FIRST-NAME              PIC X(030).
+           03 REJ-SALARY                  PIC 9(008)V99.
+           03 REJ-REASON-CODE             PIC X(002).
+           03 REJ-REASON-TEXT             PIC X(040).
+
+       FD  CKP-FILE.
+       01  CKP-REC.
+           03 CKP-BATCH-IDX               PIC 9(003).
+           03 CKP-SEQ                     PIC 9(009).
+      *    Control totals / per-dept / per-file stats carried across
+      *    a restart (req 003 extended for the reconciliation figures
+      *    reviewers rely on -- see 240000-WRITE-CHECKPOINT and
+      *    050000-CHECK-RESTART).
+           03 CKP-RECORDS-READ            PIC 9(009).
+           03 CKP-RECORDS-WRITTEN         PIC 9(009).
+           03 CKP-RECORDS-REJECTED        PIC 9(009).
+           03 CKP-TOTAL-SALARY-BEFORE     PIC 9(013)V99.
+           03 CKP-TOTAL-SALARY-AFTER      PIC 9(013)V99.
+           03 CKP-DEPT-COUNT              PIC 9(003).
+           03 CKP-DEPT-TABLE.
+               05 CKP-DEPT-ENTRY          OCCURS 50 TIMES.
+                   10 CKP-DEPT-CODE-TBL       PIC X(004).
+                   10 CKP-DEPT-HEADCOUNT      PIC 9(007).
+                   10 CKP-DEPT-INCREASE-TOTAL PIC 9(013)V99.
+           03 CKP-BATCH-STATS-TABLE.
+               05 CKP-BATCH-STATS-ENTRY   OCCURS 20 TIMES.
+                   10 CKP-BATCH-STATS-READ     PIC 9(009).
+                   10 CKP-BATCH-STATS-WRITTEN  PIC 9(009).
+                   10 CKP-BATCH-STATS-REJECTED PIC 9(009).
+
+       FD  PARM-FILE.
+       01  PARM-REC.
+           03 PARM-RAISE-PCT              PIC 9V999.
+           03 PARM-EFFECTIVE-DATE         PIC X(008).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03 AUD-RUN-DATE                PIC 9(008).
+           03 AUD-RUN-TIME                PIC 9(008).
+           03 AUD-RECORDS-READ            PIC 9(009).
+           03 AUD-RECORDS-WRITTEN         PIC 9(009).
+           03 AUD-RECORDS-REJECTED        PIC 9(009).
+           03 AUD-STATUS                  PIC X(008).
+           03 AUD-PSC-ERRO-PGM            PIC 9(004).
+           03 AUD-FS-IN                   PIC X(002).
+           03 AUD-FS-OUT                  PIC X(002).
+           03 AUD-FS-REJ                  PIC X(002).
+           03 AUD-FS-CKP                  PIC X(002).
+           03 AUD-FS-MST                  PIC X(002).
+           03 AUD-EFFECTIVE-DATE          PIC X(008).
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           03 MST-EMP-ID                  PIC X(008).
+           03 MST-DEPT-CODE               PIC X(004).
+           03 MST-FIRST-NAME              PIC X(030).
+           03 MST-CURRENT-SALARY          PIC 9(008)V99.
+           03 MST-YTD-INCREASE            PIC 9(009)V99.
+
+       FD  BATCH-CTL-FILE.
+       01  BCF-FILE-NAME                  PIC X(080).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
        01  WS-IN-REC.
+           03 WS-EMP-ID                   PIC X(008)     VALUE SPACES.
+           03 WS-DEPT-CODE                PIC X(004)     VALUE SPACES.
            03 WS-FIRST-NAME               PIC X(030)     VALUE SPACES.
            03 WS-SALARY                   PIC 9(008)V99  VALUE ZEROS.
 
@@ -63,9 +215,219 @@
        01  WS-OUT-FILE-STATUS             PIC X(02)      VALUE SPACES.
            88  WS-OUT-OK                               VALUE '00'.
 
+       01  WS-REJ-FILE-STATUS             PIC X(02)      VALUE SPACES.
+           88  WS-REJ-OK                               VALUE '00'.
+
+       01  WS-CKP-FILE-STATUS             PIC X(02)      VALUE SPACES.
+           88  WS-CKP-OK                               VALUE '00'.
+
+       01  WS-CKP-EOF-FLAG                PIC X          VALUE 'N'.
+           88  WS-CKP-EOF                               VALUE 'Y'.
+           88  WS-CKP-NOT-EOF                            VALUE 'N'.
+
+       01  WS-PARM-FILE-STATUS            PIC X(02)      VALUE SPACES.
+           88  WS-PARM-OK                              VALUE '00'.
+
+       01  WS-AUDIT-FILE-STATUS           PIC X(02)      VALUE SPACES.
+           88  WS-AUDIT-OK                             VALUE '00'.
+           88  WS-AUDIT-FILE-NOT-FOUND                 VALUE '35'.
+
+       01  WS-MST-FILE-STATUS             PIC X(02)      VALUE SPACES.
+           88  WS-MST-OK                               VALUE '00'.
+           88  WS-MST-NOT-FOUND                         VALUE '23'.
+           88  WS-MST-FILE-MISSING                      VALUE '35'.
+
        01  PSC-ERRO-PGM                   PIC 9(04)      VALUE ZEROS.
-	   
-	   01  DISPLAY-SALARY                 PIC  -ZZZ,ZZZ,ZZZ.ZZ.
+
+       01  WS-ABEND-MSG                   PIC X(040)     VALUE
+           'EX01 ABENDED - SEE PSC-ERRO-PGM ABOVE'.
+
+       01  DISPLAY-SALARY                 PIC  -ZZZ,ZZZ,ZZZ.ZZ.
+
+      *---------------------------------------------------------------
+      * Salary-band raise table (req 000). Upper limit of each band
+      * and the multiplication factor to apply within that band.
+      * Bands:  < 2,000.00       -> 15%
+      *         2,000.00-5,000.00 -> 10%
+      *         > 5,000.00        ->  5%
+      *---------------------------------------------------------------
+       01  WS-SALARY-BAND-VALUES.
+           05  FILLER                     PIC X(14)      VALUE
+               '00002000001150'.
+           05  FILLER                     PIC X(14)      VALUE
+               '00005000001100'.
+           05  FILLER                     PIC X(14)      VALUE
+               '99999999991050'.
+
+       01  WS-SALARY-BAND-TABLE REDEFINES WS-SALARY-BAND-VALUES.
+           05  WS-SALARY-BAND             OCCURS 3 TIMES.
+               10  WS-BAND-UPPER-LIMIT    PIC 9(008)V99.
+               10  WS-BAND-FACTOR         PIC 9V999.
+
+       01  WS-BAND-IDX                    PIC 9(002)     VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * Control totals (req 001).
+      *---------------------------------------------------------------
+       01  WS-SALARY-BEFORE               PIC 9(008)V99  VALUE ZEROS.
+
+       01  WS-CONTROL-TOTALS.
+           03  WS-RECORDS-READ            PIC 9(009)     VALUE ZEROS.
+           03  WS-RECORDS-WRITTEN         PIC 9(009)     VALUE ZEROS.
+           03  WS-TOTAL-SALARY-BEFORE     PIC 9(013)V99  VALUE ZEROS.
+           03  WS-TOTAL-SALARY-AFTER      PIC 9(013)V99  VALUE ZEROS.
+
+       01  DISPLAY-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+       01  DISPLAY-TOTAL-SALARY           PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *---------------------------------------------------------------
+      * Record validation / reject handling (req 002).
+      *---------------------------------------------------------------
+       01  WS-MAX-VALID-SALARY            PIC 9(008)V99  VALUE
+           999999.99.
+
+       01  WS-VALID-REC-FLAG              PIC X          VALUE 'Y'.
+           88  WS-RECORD-VALID                          VALUE 'Y'.
+           88  WS-RECORD-INVALID                        VALUE 'N'.
+
+       01  WS-REJECT-REASON-CODE          PIC X(002)     VALUE SPACES.
+       01  WS-REJECT-REASON-TEXT          PIC X(040)     VALUE SPACES.
+       01  WS-RECORDS-REJECTED            PIC 9(009)     VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * Checkpoint / restart (req 003). A checkpoint record (last
+      * absolute input sequence number successfully processed, plus
+      * the running totals needed to resume without reprocessing) is
+      * written every WS-CHECKPOINT-INTERVAL records so a rerun after
+      * an abend can reposition IN-FILE and skip completed work
+      * instead of reprocessing the whole file. The interval is 1 (not
+      * a coarser batch size) on purpose: OUT-FILE is LINE SEQUENTIAL
+      * and MASTER-FILE's YTD increase is accumulated, so neither can
+      * be safely rewound past a record that was already durably
+      * written -- any record processed after the last checkpoint but
+      * before an abend would otherwise be silently reprocessed on
+      * restart (duplicate OUT-FILE rows, double-counted YTD). A
+      * coarser interval would need OUT-FILE truncated back to the
+      * checkpointed row count and MASTER-FILE's update made
+      * idempotent per (emp-id, run); checkpointing every record
+      * avoids that complexity entirely.
+      *
+      * To keep that per-record checkpoint cheap at the million-record
+      * scale req 003 was written for, CKP-FILE is opened ONCE per run
+      * (100000-OPEN-FILES) and stays open for one WRITE per checkpoint
+      * -- 240000-WRITE-CHECKPOINT no longer pays an OPEN OUTPUT/CLOSE
+      * cycle (and the truncate that goes with it) on every record.
+      * That makes CKP-FILE an append-only log rather than a
+      * single-record file, so 050000-CHECK-RESTART reads it to EOF
+      * on startup and keeps the LAST record's contents (the most
+      * recent checkpoint); 245000-CLEAR-CHECKPOINT truncates it back
+      * to empty on a clean finish so the next run doesn't see stale
+      * entries and restart from them.
+      *---------------------------------------------------------------
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(009)     VALUE 1.
+       01  WS-RECS-SINCE-CHECKPOINT       PIC 9(009)     VALUE ZEROS.
+       01  WS-ABSOLUTE-SEQ-NUM            PIC 9(009)     VALUE ZEROS.
+
+       01  WS-RESTART-SEQ                 PIC 9(009)     VALUE ZEROS.
+
+       01  WS-RESTART-FLAG                PIC X          VALUE 'N'.
+           88  WS-RESTART-MODE                          VALUE 'Y'.
+           88  WS-NOT-RESTART-MODE                      VALUE 'N'.
+
+       01  WS-SKIP-COUNT                  PIC 9(009)     VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * Per-department subtotals (req 004). Departments are
+      * accumulated into this table as they are first seen; headcount
+      * and total salary increase are tracked per department code.
+      *---------------------------------------------------------------
+       01  WS-MAX-DEPTS                   PIC 9(003)     VALUE 050.
+       01  WS-DEPT-COUNT                  PIC 9(003)     VALUE ZEROS.
+       01  WS-DEPT-IDX                    PIC 9(003)     VALUE ZEROS.
+       01  WS-SALARY-INCREASE              PIC 9(008)V99  VALUE ZEROS.
+
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY              OCCURS 50 TIMES.
+               10  WS-DEPT-CODE-TBL       PIC X(004)     VALUE SPACES.
+               10  WS-DEPT-HEADCOUNT      PIC 9(007)     VALUE ZEROS.
+               10  WS-DEPT-INCREASE-TOTAL PIC 9(013)V99  VALUE ZEROS.
+
+       01  DISPLAY-DEPT-CODE              PIC X(004).
+
+      *---------------------------------------------------------------
+      * Parameter card (req 005). When data/control/ex01.parm is
+      * present it supplies the raise % and effective date for this
+      * run and overrides the req 000 salary-band table.
+      *
+      * ex01.parm layout (fixed, no delimiters):
+      *   PARM-RAISE-PCT (cols 1-4)      PIC 9V999 -- a MULTIPLIER,
+      *       same encoding as the band table's WS-BAND-FACTOR (e.g.
+      *       '1150' = 1.150 = a 15% raise), NOT the raw percentage
+      *       its name suggests. Must be >= 1.000 -- anything smaller
+      *       would shrink every salary instead of raising it, so
+      *       070000-READ-PARM-CARD ignores (does not apply) a card
+      *       with a sub-1.000 factor rather than override with it.
+      *   PARM-EFFECTIVE-DATE (cols 5-12) PIC X(008) -- YYYYMMDD.
+      *---------------------------------------------------------------
+       01  WS-PARM-OVERRIDE-FLAG          PIC X          VALUE 'N'.
+           88  WS-PARM-OVERRIDE-ACTIVE                  VALUE 'Y'.
+           88  WS-PARM-OVERRIDE-INACTIVE                VALUE 'N'.
+
+       01  WS-MIN-PARM-RAISE-FACTOR       PIC 9V999      VALUE 1.000.
+       01  WS-PARM-RAISE-FACTOR           PIC 9V999      VALUE ZEROS.
+       01  WS-EFFECTIVE-DATE              PIC X(008)     VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Run-history audit log (req 007). One record is appended to
+      * data/audit/ex01_audit.log at the end of every run, whether it
+      * completed successfully or abended.
+      *---------------------------------------------------------------
+       01  WS-AUDIT-STATUS                PIC X(008)     VALUE SPACES.
+
+      *---------------------------------------------------------------
+      * Multi-file batch driver (req 009). An optional control file
+      * (data/control/ex01_files.ctl) lists one input file path per
+      * line; EX01 processes each in turn, sharing OUT-FILE, REJ-FILE
+      * and MASTER-FILE across the whole run so all department files
+      * land in one consolidated output and one set of control /
+      * per-department totals. When the control file is absent, EX01
+      * falls back to the single default input file so a plain
+      * single-file run still works unchanged. Checkpoint/restart
+      * (req 003) is extended with a batch-file index alongside the
+      * record sequence number so a rerun resumes at the right file.
+      *---------------------------------------------------------------
+       01  WS-IN-FILE-NAME                PIC X(080)     VALUE
+           'data/input/ex01.dat'.
+
+       01  WS-MAX-BATCH-FILES             PIC 9(003)     VALUE 020.
+       01  WS-BATCH-FILE-COUNT            PIC 9(003)     VALUE ZEROS.
+       01  WS-BATCH-IDX                   PIC 9(003)     VALUE ZEROS.
+       01  WS-RESTART-BATCH-IDX           PIC 9(003)     VALUE 001.
+
+       01  WS-BATCH-FILE-TABLE.
+           03  WS-BATCH-FILE-ENTRY        PIC X(080)
+                                           OCCURS 20 TIMES
+                                           VALUE SPACES.
+
+       01  WS-BCF-FILE-STATUS             PIC X(02)      VALUE SPACES.
+           88  WS-BCF-OK                                VALUE '00'.
+           88  WS-BCF-FILE-NOT-FOUND                     VALUE '35'.
+
+       01  WS-BCF-EOF-FLAG                PIC X          VALUE 'N'.
+           88  WS-BCF-EOF                               VALUE 'Y'.
+           88  WS-BCF-NOT-EOF                            VALUE 'N'.
+
+      *---------------------------------------------------------------
+      * Per-file breakdown of the control totals (req 009). One entry
+      * per WS-BATCH-FILE-ENTRY, accumulated alongside the
+      * consolidated WS-CONTROL-TOTALS as each file is processed.
+      *---------------------------------------------------------------
+       01  WS-BATCH-STATS-TABLE.
+           03  WS-BATCH-STATS-ENTRY       OCCURS 20 TIMES.
+               10  WS-BATCH-STATS-READ    PIC 9(009)  VALUE ZEROS.
+               10  WS-BATCH-STATS-WRITTEN PIC 9(009)  VALUE ZEROS.
+               10  WS-BATCH-STATS-REJECTED
+                                           PIC 9(009)  VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -74,45 +436,305 @@
       *-----------------------------------------------------------------
            MOVE 0001                        TO PSC-ERRO-PGM
 
+           PERFORM 050000-CHECK-RESTART
+           PERFORM 070000-READ-PARM-CARD
+           PERFORM 080000-READ-BATCH-CONTROL
            PERFORM 100000-OPEN-FILES
-           PERFORM 200000-PROCESS-FILES
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-FILE-COUNT
+
+               IF WS-RESTART-MODE
+               AND WS-BATCH-IDX < WS-RESTART-BATCH-IDX
+                   CONTINUE
+               ELSE
+                   MOVE ZEROS             TO WS-ABSOLUTE-SEQ-NUM
+                   MOVE WS-BATCH-FILE-ENTRY (WS-BATCH-IDX)
+                                          TO WS-IN-FILE-NAME
+
+                   PERFORM 105000-OPEN-IN-FILE
+
+                   IF WS-RESTART-MODE
+                   AND WS-BATCH-IDX = WS-RESTART-BATCH-IDX
+                       PERFORM 060000-SKIP-PROCESSED-RECORDS
+                   END-IF
+
+                   PERFORM 200000-PROCESS-FILES
+                   PERFORM 106000-CLOSE-IN-FILE
+               END-IF
+           END-PERFORM
+
+           PERFORM 245000-CLEAR-CHECKPOINT
+           PERFORM 250000-PRINT-CONTROL-TOTALS
+           PERFORM 255000-PRINT-BATCH-FILE-TOTALS
+           PERFORM 260000-PRINT-DEPT-TOTALS
+
            PERFORM 900000-CLOSE-FILES
 
+           MOVE 'SUCCESS '                  TO WS-AUDIT-STATUS
+           PERFORM 800000-WRITE-AUDIT-LOG
+
            STOP RUN
            .
        000999-EXIT-MAIN.
            EXIT.
 
+      *-----------------------------------------------------------------
+       050000-CHECK-RESTART                SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0011                        TO PSC-ERRO-PGM
+
+           SET WS-NOT-RESTART-MODE          TO TRUE
+           MOVE ZEROS                       TO WS-RESTART-SEQ
+           MOVE 1                           TO WS-RESTART-BATCH-IDX
+           SET WS-CKP-NOT-EOF               TO TRUE
+
+           OPEN INPUT CKP-FILE
+
+           IF WS-CKP-OK
+               PERFORM UNTIL WS-CKP-EOF
+                   READ CKP-FILE
+                       AT END
+                           SET WS-CKP-EOF    TO TRUE
+                       NOT AT END
+                           IF CKP-SEQ > 0
+                               MOVE CKP-SEQ  TO WS-RESTART-SEQ
+                               MOVE CKP-BATCH-IDX
+                                             TO WS-RESTART-BATCH-IDX
+                               SET WS-RESTART-MODE TO TRUE
+
+                               MOVE CKP-RECORDS-READ
+                                             TO WS-RECORDS-READ
+                               MOVE CKP-RECORDS-WRITTEN
+                                             TO WS-RECORDS-WRITTEN
+                               MOVE CKP-RECORDS-REJECTED
+                                             TO WS-RECORDS-REJECTED
+                               MOVE CKP-TOTAL-SALARY-BEFORE
+                                             TO WS-TOTAL-SALARY-BEFORE
+                               MOVE CKP-TOTAL-SALARY-AFTER
+                                             TO WS-TOTAL-SALARY-AFTER
+                               MOVE CKP-DEPT-COUNT
+                                             TO WS-DEPT-COUNT
+                               MOVE CKP-DEPT-TABLE
+                                             TO WS-DEPT-TABLE
+                               MOVE CKP-BATCH-STATS-TABLE
+                                             TO WS-BATCH-STATS-TABLE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CKP-FILE
+           END-IF
+           .
+       050999-EXIT-CHECK-RESTART.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       080000-READ-BATCH-CONTROL           SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0020                        TO PSC-ERRO-PGM
+
+           MOVE ZEROS                       TO WS-BATCH-FILE-COUNT
+           SET WS-BCF-NOT-EOF               TO TRUE
+
+           OPEN INPUT BATCH-CTL-FILE
+
+           IF WS-BCF-OK
+               PERFORM UNTIL WS-BCF-EOF
+                          OR WS-BATCH-FILE-COUNT >= WS-MAX-BATCH-FILES
+                   READ BATCH-CTL-FILE
+                       AT END
+                           SET WS-BCF-EOF    TO TRUE
+                       NOT AT END
+                           IF BCF-FILE-NAME NOT = SPACES
+                               ADD 1         TO WS-BATCH-FILE-COUNT
+                               MOVE BCF-FILE-NAME TO
+                                   WS-BATCH-FILE-ENTRY
+                                       (WS-BATCH-FILE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE BATCH-CTL-FILE
+
+               IF NOT WS-BCF-EOF
+                   DISPLAY 'EX01 ABEND - BATCH CONTROL FILE LISTS '
+                           'MORE THAN ' WS-MAX-BATCH-FILES ' FILES; '
+                           'REFUSING TO SILENTLY DROP DEPARTMENTS'
+                   PERFORM 999900-ABEND
+               END-IF
+           END-IF
+
+           IF WS-BATCH-FILE-COUNT = 0
+               MOVE 1                       TO WS-BATCH-FILE-COUNT
+               MOVE 'data/input/ex01.dat'   TO
+                   WS-BATCH-FILE-ENTRY (1)
+           END-IF
+           .
+       080999-EXIT-READ-BATCH-CONTROL.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       070000-READ-PARM-CARD                SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0016                        TO PSC-ERRO-PGM
+
+           SET WS-PARM-OVERRIDE-INACTIVE    TO TRUE
+
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-OK
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-RAISE-PCT NUMERIC
+                       AND PARM-RAISE-PCT >= WS-MIN-PARM-RAISE-FACTOR
+                           MOVE PARM-RAISE-PCT TO
+                               WS-PARM-RAISE-FACTOR
+                           MOVE PARM-EFFECTIVE-DATE TO
+                               WS-EFFECTIVE-DATE
+                           SET WS-PARM-OVERRIDE-ACTIVE TO TRUE
+                           DISPLAY 'EX01 PARM CARD - FACTOR='
+                                   WS-PARM-RAISE-FACTOR
+                                   ' EFFECTIVE=' WS-EFFECTIVE-DATE
+                       ELSE
+                           IF PARM-RAISE-PCT NUMERIC
+                           AND PARM-RAISE-PCT > 0
+                               DISPLAY 'EX01 PARM CARD IGNORED - '
+                                   'FACTOR BELOW 1.000 WOULD CUT '
+                                   'SALARIES: ' PARM-RAISE-PCT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           .
+       070999-EXIT-READ-PARM-CARD.
+           EXIT.
+
       *-----------------------------------------------------------------
        100000-OPEN-FILES                   SECTION.
       *-----------------------------------------------------------------
            MOVE 0002                        TO PSC-ERRO-PGM
 
-           OPEN INPUT  IN-FILE
-                OUTPUT OUT-FILE
+           IF WS-RESTART-MODE
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJ-FILE
+               OPEN EXTEND CKP-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJ-FILE
+               OPEN OUTPUT CKP-FILE
+           END-IF
 
-           IF NOT WS-IN-OK
-           OR NOT WS-OUT-OK
+           IF NOT WS-OUT-OK
+           OR NOT WS-REJ-OK
+           OR NOT WS-CKP-OK
+               PERFORM 999900-ABEND
+           END-IF
+
+           OPEN I-O MASTER-FILE
+
+           IF WS-MST-FILE-MISSING
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
+
+           IF NOT WS-MST-OK
                PERFORM 999900-ABEND
            END-IF
            .
        100999-EXIT-OPEN-FILES.
            EXIT.
 
+      *-----------------------------------------------------------------
+       105000-OPEN-IN-FILE                 SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0018                        TO PSC-ERRO-PGM
+
+           OPEN INPUT IN-FILE
+
+           IF NOT WS-IN-OK
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       105999-EXIT-OPEN-IN-FILE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       106000-CLOSE-IN-FILE                SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0019                        TO PSC-ERRO-PGM
+
+           CLOSE IN-FILE
+
+           IF NOT WS-IN-OK
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       106999-EXIT-CLOSE-IN-FILE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       060000-SKIP-PROCESSED-RECORDS       SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0012                        TO PSC-ERRO-PGM
+
+           MOVE ZEROS                       TO WS-SKIP-COUNT
+           MOVE WS-RESTART-SEQ              TO WS-ABSOLUTE-SEQ-NUM
+
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-SEQ
+                      OR WS-EOF
+               READ IN-FILE
+                    INTO WS-IN-REC
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF NOT WS-IN-OK
+                           PERFORM 999900-ABEND
+                       END-IF
+               END-READ
+
+               IF NOT WS-EOF
+                   ADD 1 TO WS-SKIP-COUNT
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'EX01 RESTART - SKIPPED ' WS-SKIP-COUNT
+                   ' ALREADY-PROCESSED RECORDS'
+           .
+       060999-EXIT-SKIP-PROCESSED-RECORDS.
+           EXIT.
+
       *-----------------------------------------------------------------
        200000-PROCESS-FILES                SECTION.
       *-----------------------------------------------------------------
            MOVE 0003                        TO PSC-ERRO-PGM
 
+           SET WS-NOT-EOF                    TO TRUE
            PERFORM 210000-READ-IN-FILE
 
            PERFORM UNTIL WS-EOF
-               PERFORM 300000-PROCESS-RECORD
-               PERFORM 400000-WRITE-OUT-FILE
-			   
-               MOVE SALARY TO DISPLAY-SALARY
-               DISPLAY FIRST-NAME ' ' DISPLAY-SALARY		   
-			   
+               PERFORM 220000-VALIDATE-RECORD
+
+               IF WS-RECORD-VALID
+                   PERFORM 300000-PROCESS-RECORD
+                   PERFORM 400000-WRITE-OUT-FILE
+
+                   MOVE WS-SALARY TO DISPLAY-SALARY
+                   DISPLAY WS-FIRST-NAME ' ' DISPLAY-SALARY
+               ELSE
+                   PERFORM 230000-WRITE-REJECT-FILE
+               END-IF
+
+               ADD 1 TO WS-ABSOLUTE-SEQ-NUM
+               ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+
+               IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 240000-WRITE-CHECKPOINT
+               END-IF
+
                PERFORM 210000-READ-IN-FILE
            END-PERFORM
            .
@@ -129,7 +751,10 @@
                AT END
                    SET WS-EOF TO TRUE
                NOT AT END
-                   IF NOT WS-IN-OK
+                   IF WS-IN-OK
+                       ADD 1 TO WS-RECORDS-READ
+                       ADD 1 TO WS-BATCH-STATS-READ (WS-BATCH-IDX)
+                   ELSE
                        PERFORM 999900-ABEND
                    END-IF
            END-READ
@@ -137,15 +762,89 @@
        210999-EXIT-READ-IN-FILE.
            EXIT.
 
+      *-----------------------------------------------------------------
+       220000-VALIDATE-RECORD               SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0009                        TO PSC-ERRO-PGM
+
+           SET WS-RECORD-VALID               TO TRUE
+           MOVE SPACES                       TO WS-REJECT-REASON-CODE
+           MOVE SPACES                       TO WS-REJECT-REASON-TEXT
+
+           IF WS-EMP-ID = SPACES
+               SET WS-RECORD-INVALID         TO TRUE
+               MOVE '04'                     TO WS-REJECT-REASON-CODE
+               MOVE 'BLANK EMPLOYEE ID'      TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-FIRST-NAME = SPACES
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE '01'                 TO WS-REJECT-REASON-CODE
+                   MOVE 'BLANK FIRST NAME'   TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF WS-SALARY NOT NUMERIC
+                   OR WS-SALARY <= 0
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE '02'             TO WS-REJECT-REASON-CODE
+                       MOVE 'INVALID OR NON-POSITIVE SALARY'
+                                             TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF WS-SALARY > WS-MAX-VALID-SALARY
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE '03'         TO WS-REJECT-REASON-CODE
+                           MOVE 'SALARY OUT OF RANGE'
+                                             TO WS-REJECT-REASON-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+       220999-EXIT-VALIDATE-RECORD.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       230000-WRITE-REJECT-FILE             SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0010                        TO PSC-ERRO-PGM
+
+           MOVE WS-EMP-ID                   TO REJ-EMP-ID
+           MOVE WS-DEPT-CODE                TO REJ-DEPT-CODE
+           MOVE WS-FIRST-NAME               TO REJ-FIRST-NAME
+           MOVE WS-SALARY                   TO REJ-SALARY
+           MOVE WS-REJECT-REASON-CODE       TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT       TO REJ-REASON-TEXT
+
+           WRITE REJ-REC
+
+           IF WS-REJ-OK
+               ADD 1 TO WS-RECORDS-REJECTED
+               ADD 1 TO WS-BATCH-STATS-REJECTED (WS-BATCH-IDX)
+           ELSE
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       230999-EXIT-WRITE-REJECT-FILE.
+           EXIT.
+
       *-----------------------------------------------------------------
        300000-PROCESS-RECORD               SECTION.
       *-----------------------------------------------------------------
            MOVE 0005                        TO PSC-ERRO-PGM
 
+           MOVE WS-SALARY TO WS-SALARY-BEFORE
+           ADD WS-SALARY-BEFORE            TO WS-TOTAL-SALARY-BEFORE
+
            PERFORM 310000-APPLY-INCREASE
 
+           ADD WS-SALARY                    TO WS-TOTAL-SALARY-AFTER
+
+           MOVE WS-EMP-ID     TO OUT-EMP-ID
+           MOVE WS-DEPT-CODE  TO OUT-DEPT-CODE
            MOVE WS-FIRST-NAME TO OUT-FIRST-NAME
-           MOVE WS-SALARY     TO OUT-SALARY
+           MOVE WS-SALARY-BEFORE TO OUT-OLD-SALARY
+           MOVE WS-SALARY     TO OUT-NEW-SALARY
+
+           PERFORM 320000-UPDATE-DEPT-TOTALS
+           PERFORM 330000-UPDATE-MASTER-FILE
            .
        300999-EXIT-PROCESS-RECORD.
            EXIT.
@@ -155,14 +854,109 @@
       *-----------------------------------------------------------------
            MOVE 0006                        TO PSC-ERRO-PGM
 
-           COMPUTE WS-SALARY = WS-SALARY * 1.10
-               ON SIZE ERROR
-                   PERFORM 999900-ABEND
-           END-COMPUTE
+           IF WS-PARM-OVERRIDE-ACTIVE
+               COMPUTE WS-SALARY =
+                       WS-SALARY * WS-PARM-RAISE-FACTOR
+                   ON SIZE ERROR
+                       PERFORM 999900-ABEND
+               END-COMPUTE
+           ELSE
+      *        Band 1's upper limit is exclusive (< 2,000.00 gets
+      *        15%; exactly 2,000.00 belongs to band 2's 10%), while
+      *        band 2's upper limit is inclusive -- matching the
+      *        asymmetric cutover documented in the header comment.
+               PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                       UNTIL WS-BAND-IDX > 3
+                          OR (WS-BAND-IDX = 1
+                              AND WS-SALARY <
+                                  WS-BAND-UPPER-LIMIT (WS-BAND-IDX))
+                          OR (WS-BAND-IDX > 1
+                              AND WS-SALARY <=
+                                  WS-BAND-UPPER-LIMIT (WS-BAND-IDX))
+                   CONTINUE
+               END-PERFORM
+
+               IF WS-BAND-IDX > 3
+                   MOVE 3                   TO WS-BAND-IDX
+               END-IF
+
+               COMPUTE WS-SALARY =
+                       WS-SALARY * WS-BAND-FACTOR (WS-BAND-IDX)
+                   ON SIZE ERROR
+                       PERFORM 999900-ABEND
+               END-COMPUTE
+           END-IF
            .
        310999-EXIT-APPLY-INCREASE.
            EXIT.
 
+      *-----------------------------------------------------------------
+       320000-UPDATE-DEPT-TOTALS           SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0015                        TO PSC-ERRO-PGM
+
+           COMPUTE WS-SALARY-INCREASE = WS-SALARY - WS-SALARY-BEFORE
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                      OR WS-DEPT-CODE-TBL (WS-DEPT-IDX) = WS-DEPT-CODE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-COUNT < WS-MAX-DEPTS
+                   ADD 1                     TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-CODE         TO
+                       WS-DEPT-CODE-TBL (WS-DEPT-COUNT)
+                   MOVE WS-DEPT-COUNT        TO WS-DEPT-IDX
+               ELSE
+                   PERFORM 999900-ABEND
+               END-IF
+           END-IF
+
+           ADD 1                             TO
+               WS-DEPT-HEADCOUNT (WS-DEPT-IDX)
+           ADD WS-SALARY-INCREASE            TO
+               WS-DEPT-INCREASE-TOTAL (WS-DEPT-IDX)
+           .
+       320999-EXIT-UPDATE-DEPT-TOTALS.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       330000-UPDATE-MASTER-FILE           SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0017                        TO PSC-ERRO-PGM
+
+           MOVE WS-EMP-ID                   TO MST-EMP-ID
+
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE WS-DEPT-CODE         TO MST-DEPT-CODE
+                   MOVE WS-FIRST-NAME        TO MST-FIRST-NAME
+                   MOVE WS-SALARY            TO MST-CURRENT-SALARY
+                   MOVE WS-SALARY-INCREASE   TO MST-YTD-INCREASE
+
+                   WRITE MASTER-REC
+
+                   IF NOT WS-MST-OK
+                       PERFORM 999900-ABEND
+                   END-IF
+               NOT INVALID KEY
+                   MOVE WS-DEPT-CODE         TO MST-DEPT-CODE
+                   MOVE WS-FIRST-NAME        TO MST-FIRST-NAME
+                   MOVE WS-SALARY            TO MST-CURRENT-SALARY
+                   ADD WS-SALARY-INCREASE    TO MST-YTD-INCREASE
+
+                   REWRITE MASTER-REC
+
+                   IF NOT WS-MST-OK
+                       PERFORM 999900-ABEND
+                   END-IF
+           END-READ
+           .
+       330999-EXIT-UPDATE-MASTER-FILE.
+           EXIT.
+
       *-----------------------------------------------------------------
        400000-WRITE-OUT-FILE               SECTION.
       *-----------------------------------------------------------------
@@ -170,29 +964,194 @@
 
            WRITE OUT-REC
 
-           IF NOT WS-OUT-OK
+           IF WS-OUT-OK
+               ADD 1 TO WS-RECORDS-WRITTEN
+               ADD 1 TO WS-BATCH-STATS-WRITTEN (WS-BATCH-IDX)
+           ELSE
                PERFORM 999900-ABEND
            END-IF
            .
        400999-EXIT-WRITE-OUT-FILE.
            EXIT.
 
+      *-----------------------------------------------------------------
+       240000-WRITE-CHECKPOINT             SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0013                        TO PSC-ERRO-PGM
+
+           MOVE WS-BATCH-IDX                TO CKP-BATCH-IDX
+           MOVE WS-ABSOLUTE-SEQ-NUM         TO CKP-SEQ
+           MOVE WS-RECORDS-READ             TO CKP-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN          TO CKP-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED         TO CKP-RECORDS-REJECTED
+           MOVE WS-TOTAL-SALARY-BEFORE      TO CKP-TOTAL-SALARY-BEFORE
+           MOVE WS-TOTAL-SALARY-AFTER       TO CKP-TOTAL-SALARY-AFTER
+           MOVE WS-DEPT-COUNT               TO CKP-DEPT-COUNT
+           MOVE WS-DEPT-TABLE               TO CKP-DEPT-TABLE
+           MOVE WS-BATCH-STATS-TABLE        TO CKP-BATCH-STATS-TABLE
+           WRITE CKP-REC
+
+           IF NOT WS-CKP-OK
+               PERFORM 999900-ABEND
+           END-IF
+
+           MOVE ZEROS                       TO WS-RECS-SINCE-CHECKPOINT
+           .
+       240999-EXIT-WRITE-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       245000-CLEAR-CHECKPOINT             SECTION.
+      *-----------------------------------------------------------------
+      *    A clean finish closes the run-long CKP-FILE handle opened by
+      *    100000-OPEN-FILES, then truncates it back to empty (OPEN
+      *    OUTPUT on a LINE SEQUENTIAL file discards prior content) so
+      *    the next run's 050000-CHECK-RESTART finds nothing to resume
+      *    from instead of replaying this run's now-obsolete entries.
+      *-----------------------------------------------------------------
+           MOVE 0014                        TO PSC-ERRO-PGM
+
+           CLOSE CKP-FILE
+
+           IF NOT WS-CKP-OK
+               PERFORM 999900-ABEND
+           END-IF
+
+           OPEN OUTPUT CKP-FILE
+
+           IF NOT WS-CKP-OK
+               PERFORM 999900-ABEND
+           END-IF
+
+           CLOSE CKP-FILE
+
+           IF NOT WS-CKP-OK
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       245999-EXIT-CLEAR-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       250000-PRINT-CONTROL-TOTALS         SECTION.
+      *-----------------------------------------------------------------
+           MOVE WS-RECORDS-READ             TO DISPLAY-COUNT
+           DISPLAY '===================================='
+           DISPLAY 'EX01 CONTROL TOTALS'
+           DISPLAY '  RECORDS READ ......: ' DISPLAY-COUNT
+           MOVE WS-RECORDS-WRITTEN          TO DISPLAY-COUNT
+           DISPLAY '  RECORDS WRITTEN ...: ' DISPLAY-COUNT
+           MOVE WS-RECORDS-REJECTED         TO DISPLAY-COUNT
+           DISPLAY '  RECORDS REJECTED ..: ' DISPLAY-COUNT
+           MOVE WS-TOTAL-SALARY-BEFORE      TO DISPLAY-TOTAL-SALARY
+           DISPLAY '  TOTAL SALARY BEFORE: ' DISPLAY-TOTAL-SALARY
+           MOVE WS-TOTAL-SALARY-AFTER       TO DISPLAY-TOTAL-SALARY
+           DISPLAY '  TOTAL SALARY AFTER .: ' DISPLAY-TOTAL-SALARY
+
+           DISPLAY '===================================='
+           .
+       250999-EXIT-PRINT-CONTROL-TOTALS.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       255000-PRINT-BATCH-FILE-TOTALS      SECTION.
+      *-----------------------------------------------------------------
+           DISPLAY 'EX01 PER-FILE BREAKDOWN'
+           DISPLAY '  FILE                    READ    WRITTEN REJECTED'
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-FILE-COUNT
+               MOVE WS-BATCH-STATS-READ (WS-BATCH-IDX)
+                                             TO DISPLAY-COUNT
+               DISPLAY '  '
+                   FUNCTION TRIM (WS-BATCH-FILE-ENTRY (WS-BATCH-IDX))
+                   '  ' DISPLAY-COUNT
+                   WITH NO ADVANCING
+               MOVE WS-BATCH-STATS-WRITTEN (WS-BATCH-IDX)
+                                             TO DISPLAY-COUNT
+               DISPLAY '  ' DISPLAY-COUNT WITH NO ADVANCING
+               MOVE WS-BATCH-STATS-REJECTED (WS-BATCH-IDX)
+                                             TO DISPLAY-COUNT
+               DISPLAY '  ' DISPLAY-COUNT
+           END-PERFORM
+
+           DISPLAY '===================================='
+           .
+       255999-EXIT-PRINT-BATCH-FILE-TOTALS.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       260000-PRINT-DEPT-TOTALS            SECTION.
+      *-----------------------------------------------------------------
+           DISPLAY 'EX01 PER-DEPARTMENT SUBTOTALS'
+           DISPLAY '  DEPT  HEADCOUNT       SALARY INCREASE'
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-CODE-TBL (WS-DEPT-IDX) TO DISPLAY-DEPT-CODE
+               MOVE WS-DEPT-HEADCOUNT (WS-DEPT-IDX) TO DISPLAY-COUNT
+               MOVE WS-DEPT-INCREASE-TOTAL (WS-DEPT-IDX)
+                                             TO DISPLAY-TOTAL-SALARY
+               DISPLAY '  ' DISPLAY-DEPT-CODE '  ' DISPLAY-COUNT
+                       '  ' DISPLAY-TOTAL-SALARY
+           END-PERFORM
+
+           DISPLAY '===================================='
+           .
+       260999-EXIT-PRINT-DEPT-TOTALS.
+           EXIT.
+
       *-----------------------------------------------------------------
        900000-CLOSE-FILES                  SECTION.
       *-----------------------------------------------------------------
            MOVE 0008                        TO PSC-ERRO-PGM
 
-           CLOSE IN-FILE
-                 OUT-FILE
+           CLOSE OUT-FILE
+                 REJ-FILE
+                 MASTER-FILE
 
-           IF NOT WS-IN-OK
-           OR NOT WS-OUT-OK
+           IF NOT WS-OUT-OK
+           OR NOT WS-REJ-OK
+           OR NOT WS-MST-OK
                PERFORM 999900-ABEND
            END-IF
            .
        900999-EXIT-CLOSE-FILES.
            EXIT.
 
+      *-----------------------------------------------------------------
+       800000-WRITE-AUDIT-LOG               SECTION.
+      *-----------------------------------------------------------------
+           OPEN EXTEND AUDIT-FILE
+
+           IF WS-AUDIT-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-OK
+               ACCEPT AUD-RUN-DATE           FROM DATE YYYYMMDD
+               ACCEPT AUD-RUN-TIME           FROM TIME
+
+               MOVE WS-RECORDS-READ          TO AUD-RECORDS-READ
+               MOVE WS-RECORDS-WRITTEN       TO AUD-RECORDS-WRITTEN
+               MOVE WS-RECORDS-REJECTED      TO AUD-RECORDS-REJECTED
+               MOVE WS-AUDIT-STATUS          TO AUD-STATUS
+               MOVE PSC-ERRO-PGM             TO AUD-PSC-ERRO-PGM
+               MOVE WS-IN-FILE-STATUS        TO AUD-FS-IN
+               MOVE WS-OUT-FILE-STATUS       TO AUD-FS-OUT
+               MOVE WS-REJ-FILE-STATUS       TO AUD-FS-REJ
+               MOVE WS-CKP-FILE-STATUS       TO AUD-FS-CKP
+               MOVE WS-MST-FILE-STATUS       TO AUD-FS-MST
+               MOVE WS-EFFECTIVE-DATE        TO AUD-EFFECTIVE-DATE
+
+               WRITE AUDIT-REC
+
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+       800999-EXIT-WRITE-AUDIT-LOG.
+           EXIT.
+
       *-----------------------------------------------------------------
        999900-ABEND                        SECTION.
       *-----------------------------------------------------------------
@@ -200,6 +1159,10 @@
                    ' FS-IN='  WS-IN-FILE-STATUS
                    ' FS-OUT=' WS-OUT-FILE-STATUS
                    ' MSG='    WS-ABEND-MSG
+
+           MOVE 'ABENDED '                  TO WS-AUDIT-STATUS
+           PERFORM 800000-WRITE-AUDIT-LOG
+
            STOP RUN
            .
        999999-EXIT-ABEND.

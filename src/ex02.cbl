@@ -0,0 +1,342 @@
+      ******************************************************************
+      * PROGRAM-ID : EX02
+      * TYPE       : BATCH
+      * PURPOSE    : Read the EX01 output file (data/output/ex01.out)
+      *              and produce a paginated report showing, per
+      *              employee, the old salary, new salary and the
+      *              dollar increase, with a grand-total line.
+      *
+      * INPUT      : data/output/ex01.out (LINE SEQUENTIAL)
+      *              Layout: EMP-ID(8), DEPT-CODE(4), FIRST-NAME(30),
+      *                      OLD-SALARY(8V99), NEW-SALARY(8V99)
+      * OUTPUT     : data/output/ex02.rpt (LINE SEQUENTIAL)
+      *              Paginated report: header (run date, page number),
+      *              column headings, one detail line per employee,
+      *              grand-total line.
+      *
+      * AUTHOR     : Eduardo Dias Gusm√£o
+      * CREATED    : 2026-08-08
+      *
+      * CHANGE LOG :
+      *  - 2026-08-08 EDG - Initial version (req 006)
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO 'data/output/ex01.out'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-IN-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO 'data/output/ex02.rpt'
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE  IS SEQUENTIAL
+                FILE STATUS  IS WS-RPT-FILE-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  IN-FILE.
+       01  IN-REC.
+           03 IN-EMP-ID                   PIC X(008).
+           03 IN-DEPT-CODE                PIC X(004).
+           03 IN-FIRST-NAME               PIC X(030).
+           03 IN-OLD-SALARY               PIC 9(008)V99.
+           03 IN-NEW-SALARY               PIC 9(008)V99.
+
+       FD  RPT-FILE.
+       01  RPT-REC                        PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-IN-REC.
+           03 WS-EMP-ID                   PIC X(008)     VALUE SPACES.
+           03 WS-DEPT-CODE                PIC X(004)     VALUE SPACES.
+           03 WS-FIRST-NAME               PIC X(030)     VALUE SPACES.
+           03 WS-OLD-SALARY               PIC 9(008)V99  VALUE ZEROS.
+           03 WS-NEW-SALARY               PIC 9(008)V99  VALUE ZEROS.
+
+       01  WS-EOF-FLAG                    PIC X          VALUE 'N'.
+           88  WS-EOF                                   VALUE 'Y'.
+           88  WS-NOT-EOF                               VALUE 'N'.
+
+       01  WS-IN-FILE-STATUS              PIC X(02)      VALUE SPACES.
+           88  WS-IN-OK                                VALUE '00'.
+
+       01  WS-RPT-FILE-STATUS             PIC X(02)      VALUE SPACES.
+           88  WS-RPT-OK                               VALUE '00'.
+
+       01  PSC-ERRO-PGM                   PIC 9(04)      VALUE ZEROS.
+
+       01  WS-ABEND-MSG                   PIC X(040)     VALUE
+           'EX02 ABENDED - SEE PSC-ERRO-PGM ABOVE'.
+
+      *---------------------------------------------------------------
+      * Pagination control.
+      *---------------------------------------------------------------
+       01  WS-LINES-PER-PAGE              PIC 9(002)     VALUE 20.
+       01  WS-LINE-COUNT                  PIC 9(002)     VALUE ZEROS.
+       01  WS-PAGE-NUM                    PIC 9(004)     VALUE ZEROS.
+
+       01  WS-RUN-DATE                    PIC 9(008)     VALUE ZEROS.
+       01  DISPLAY-RUN-DATE               PIC 9999/99/99.
+       01  DISPLAY-PAGE-NUM               PIC ZZZ9.
+
+      *---------------------------------------------------------------
+      * Grand totals.
+      *---------------------------------------------------------------
+       01  WS-GRAND-TOTALS.
+           03  WS-TOTAL-COUNT             PIC 9(009)     VALUE ZEROS.
+           03  WS-TOTAL-OLD-SALARY        PIC 9(013)V99  VALUE ZEROS.
+           03  WS-TOTAL-NEW-SALARY        PIC 9(013)V99  VALUE ZEROS.
+           03  WS-TOTAL-INCREASE          PIC 9(013)V99  VALUE ZEROS.
+
+       01  WS-INCREASE                    PIC 9(008)V99  VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      * Report line layouts.
+      *---------------------------------------------------------------
+       01  WS-HEADER-LINE-1.
+           03  FILLER                     PIC X(012)     VALUE
+               'EX02 REPORT '.
+           03  FILLER                     PIC X(006)     VALUE
+               'DATE: '.
+           03  H1-RUN-DATE                PIC 9999/99/99.
+           03  FILLER                     PIC X(010)     VALUE
+               '     PAGE:'.
+           03  H1-PAGE-NUM                PIC ZZZ9.
+
+       01  WS-HEADER-LINE-2.
+           03  FILLER                     PIC X(009)     VALUE
+               'EMP-ID   '.
+           03  FILLER                     PIC X(005)     VALUE
+               'DEPT '.
+           03  FILLER                     PIC X(031)     VALUE
+               'NAME                           '.
+           03  FILLER                     PIC X(016)     VALUE
+               '   OLD SALARY   '.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  FILLER                     PIC X(016)     VALUE
+               '   NEW SALARY   '.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  FILLER                     PIC X(016)     VALUE
+               '    INCREASE    '.
+
+      *    OLD/NEW-SALARY and INCREASE share PIC -,---,---,--9.99
+      *    (16 chars) with WS-HEADER-LINE-2's fillers and
+      *    WS-GRAND-TOTAL-LINE's GT- fields above/below so the header
+      *    label, the per-record figure, and the summed grand total
+      *    all start at the same column and share the same width --
+      *    the grand total needs the extra digit capacity since it
+      *    sums many records (WS-TOTAL-OLD-SALARY etc. are PIC
+      *    9(013)V99), so the detail line's narrower per-record values
+      *    just carry unused leading positions rather than the other
+      *    two rows being trimmed to fit it.
+       01  WS-DETAIL-LINE.
+           03  DL-EMP-ID                  PIC X(009).
+           03  DL-DEPT-CODE               PIC X(005).
+           03  DL-FIRST-NAME              PIC X(031).
+           03  DL-OLD-SALARY              PIC -,---,---,--9.99.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  DL-NEW-SALARY              PIC -,---,---,--9.99.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  DL-INCREASE                PIC -,---,---,--9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           03  FILLER                     PIC X(045)     VALUE
+               'GRAND TOTAL'.
+           03  GT-OLD-SALARY              PIC -,---,---,--9.99.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  GT-NEW-SALARY              PIC -,---,---,--9.99.
+           03  FILLER                     PIC X(002)     VALUE SPACES.
+           03  GT-INCREASE                PIC -,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------------
+       000000-MAIN                         SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0001                        TO PSC-ERRO-PGM
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM 100000-OPEN-FILES
+           PERFORM 200000-PROCESS-FILES
+           PERFORM 900000-CLOSE-FILES
+
+           STOP RUN
+           .
+       000999-EXIT-MAIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       100000-OPEN-FILES                   SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0002                        TO PSC-ERRO-PGM
+
+           OPEN INPUT  IN-FILE
+                OUTPUT RPT-FILE
+
+           IF NOT WS-IN-OK
+           OR NOT WS-RPT-OK
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       100999-EXIT-OPEN-FILES.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       200000-PROCESS-FILES                SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0003                        TO PSC-ERRO-PGM
+
+           PERFORM 210000-READ-IN-FILE
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 300000-PROCESS-RECORD
+               PERFORM 210000-READ-IN-FILE
+           END-PERFORM
+
+           PERFORM 500000-PRINT-GRAND-TOTAL
+           .
+       200999-EXIT-PROCESS-FILES.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       210000-READ-IN-FILE                 SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0004                        TO PSC-ERRO-PGM
+
+           READ IN-FILE
+                INTO WS-IN-REC
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF NOT WS-IN-OK
+                       PERFORM 999900-ABEND
+                   END-IF
+           END-READ
+           .
+       210999-EXIT-READ-IN-FILE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       300000-PROCESS-RECORD               SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0005                        TO PSC-ERRO-PGM
+
+           IF WS-LINE-COUNT = ZEROS
+           OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 400000-PRINT-PAGE-HEADER
+           END-IF
+
+           COMPUTE WS-INCREASE = WS-NEW-SALARY - WS-OLD-SALARY
+
+           MOVE WS-EMP-ID                   TO DL-EMP-ID
+           MOVE WS-DEPT-CODE                TO DL-DEPT-CODE
+           MOVE WS-FIRST-NAME               TO DL-FIRST-NAME
+           MOVE WS-OLD-SALARY               TO DL-OLD-SALARY
+           MOVE WS-NEW-SALARY               TO DL-NEW-SALARY
+           MOVE WS-INCREASE                 TO DL-INCREASE
+
+           MOVE WS-DETAIL-LINE               TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+
+           ADD 1                             TO WS-TOTAL-COUNT
+           ADD WS-OLD-SALARY                 TO WS-TOTAL-OLD-SALARY
+           ADD WS-NEW-SALARY                 TO WS-TOTAL-NEW-SALARY
+           ADD WS-INCREASE                   TO WS-TOTAL-INCREASE
+           .
+       300999-EXIT-PROCESS-RECORD.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       400000-PRINT-PAGE-HEADER            SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0006                        TO PSC-ERRO-PGM
+
+           ADD 1                             TO WS-PAGE-NUM
+           MOVE WS-RUN-DATE                  TO H1-RUN-DATE
+           MOVE WS-PAGE-NUM                  TO H1-PAGE-NUM
+
+           MOVE WS-HEADER-LINE-1              TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+
+           MOVE WS-HEADER-LINE-2              TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+
+           MOVE SPACES                        TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+
+           MOVE ZEROS                         TO WS-LINE-COUNT
+           .
+       400999-EXIT-PRINT-PAGE-HEADER.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       410000-WRITE-REPORT-LINE            SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0007                        TO PSC-ERRO-PGM
+
+           WRITE RPT-REC
+
+           IF WS-RPT-OK
+               ADD 1 TO WS-LINE-COUNT
+           ELSE
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       410999-EXIT-WRITE-REPORT-LINE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       500000-PRINT-GRAND-TOTAL            SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0008                        TO PSC-ERRO-PGM
+
+           MOVE SPACES                       TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+
+           MOVE WS-TOTAL-OLD-SALARY          TO GT-OLD-SALARY
+           MOVE WS-TOTAL-NEW-SALARY          TO GT-NEW-SALARY
+           MOVE WS-TOTAL-INCREASE            TO GT-INCREASE
+
+           MOVE WS-GRAND-TOTAL-LINE          TO RPT-REC
+           PERFORM 410000-WRITE-REPORT-LINE
+           .
+       500999-EXIT-PRINT-GRAND-TOTAL.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       900000-CLOSE-FILES                  SECTION.
+      *-----------------------------------------------------------------
+           MOVE 0009                        TO PSC-ERRO-PGM
+
+           CLOSE IN-FILE
+                 RPT-FILE
+
+           IF NOT WS-IN-OK
+           OR NOT WS-RPT-OK
+               PERFORM 999900-ABEND
+           END-IF
+           .
+       900999-EXIT-CLOSE-FILES.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       999900-ABEND                        SECTION.
+      *-----------------------------------------------------------------
+           DISPLAY 'ABEND - PSC=' PSC-ERRO-PGM
+                   ' FS-IN='  WS-IN-FILE-STATUS
+                   ' FS-RPT=' WS-RPT-FILE-STATUS
+                   ' MSG='    WS-ABEND-MSG
+           STOP RUN
+           .
+       999999-EXIT-ABEND.
+           EXIT.
